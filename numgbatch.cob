@@ -0,0 +1,379 @@
+*> $title "NUMGBATCH - BATCH DRIVER FOR NUMGET36"
+*> $control Rlfile,list,dynamic,bounds,optfeatures=linkaligned
+ Identification Division.
+ Program-Id. Numgbatch.
+ Author.     Michael Anderson.
+ Date-Compiled.
+
+*>************************************************************
+*>
+*>  Batch driver that exercises Numget36 against a flat file of
+*>  transaction records, one CALL per amount field on the record.
+*>  Each input record carries three 36-byte Numeric-String amount
+*>  fields - Gross, Discount, and Tax - defined by the Numgetrec
+*>  copybook, and NUMGBATCH loops Numget36 over all three.
+*>
+*>  Produces two outputs:
+*>
+*>  NUMGOUT   Every amount field's converted Num36/Decptr, one
+*>            output record per field per input record, tagged
+*>            with the field name.
+*>
+*>  NUMGEXC   An exception listing of every amount field whose
+*>            Editerror came back non-zero or negative, so bad
+*>            data can be reviewed without re-running anything.
+*>
+*>  Checkpoint/Restart:
+*>
+*>  After every record, the current record count and approximate
+*>  input byte position are written to NUMGRST. If NUMGRST shows an
+*>  incomplete prior run at startup, the operator is asked whether to
+*>  resume from that checkpoint instead of reprocessing the file from
+*>  record one. Resuming re-reads (and discards) the already-converted
+*>  records from NUMGIN rather than seeking to the byte position,
+*>  since a Line Sequential file offers no random positioning - the
+*>  byte position is kept only so the operator can see how far the
+*>  prior run actually got.
+*>
+*>  NUMGOUT and NUMGEXC are Line Sequential too, so they cannot be
+*>  repositioned or truncated back to a checkpoint on resume either -
+*>  whatever rows a prior run already appended to them are permanent.
+*>  Checkpointing after every record (instead of batching it, the way
+*>  Checkpoint-Interval used to) keeps Resume-From-Record-Count always
+*>  equal to exactly how many rows are sitting in NUMGOUT/NUMGEXC, so
+*>  a resumed run can never reprocess - and re-append - a record whose
+*>  output row already made it out. See Checkpoint-Interval below.
+*>
+*>************************************************************
+
+ Environment Division.
+ Configuration Section.
+ Source-Computer. Hp3000.
+ Object-Computer. Hp3000.
+
+ Input-Output Section.
+ File-Control.
+     Select Numgin-File  Assign To "NUMGIN"
+                          Organization Is Line Sequential
+                          File Status Is Numgin-Status.
+
+     Select Numgout-File Assign To "NUMGOUT"
+                          Organization Is Line Sequential
+                          File Status Is Numgout-Status.
+
+     Select Numgexc-File Assign To "NUMGEXC"
+                          Organization Is Line Sequential
+                          File Status Is Numgexc-Status.
+
+     Select Numgrst-File Assign To "NUMGRST"
+                          Organization Is Line Sequential
+                          File Status Is Numgrst-Status.
+
+ Data Division.
+ File Section.
+ FD  Numgin-File.
+ 01  Numgin-Record.
+     02  Numgin-Gross-Numeric-String      Pic X(36).
+     02  Numgin-Discount-Numeric-String   Pic X(36).
+     02  Numgin-Tax-Numeric-String        Pic X(36).
+
+ FD  Numgout-File.
+ 01  Numgout-Record.
+     02  Numgout-Field-Name        Pic X(10).
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgout-Numeric-String    Pic X(36).
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgout-Num36             Pic -(35)9.
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgout-Decptr            Pic Z(03)9.
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgout-Scaled-Value      Pic S9(15)V9(04).
+     *> Num36 already divided down by Decptr, so a control-total
+     *> report can sum this column directly without having to
+     *> re-derive the decimal value from Num36/Decptr itself.
+
+ FD  Numgexc-File.
+ 01  Numgexc-Record.
+     02  Numgexc-Field-Name        Pic X(10).
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgexc-Numeric-String    Pic X(36).
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgexc-Editerror         Pic ----9.
+     02  Filler                    Pic X(01) Value Space.
+     02  Numgexc-Error-Message     Pic X(60).
+     *> The English reason behind Numgexc-Editerror, from Numerrmsg,
+     *> so this exception listing is something an operator can act on
+     *> without going to look up the Editerror number in the source.
+
+ FD  Numgrst-File.
+ 01  Numgrst-Record.
+     02  Numgrst-Record-Count     Pic 9(09).
+     02  Filler                   Pic X(01) Value Space.
+     02  Numgrst-Byte-Position    Pic 9(09).
+     02  Filler                   Pic X(01) Value Space.
+     02  Numgrst-Complete-Sw      Pic X(01).
+
+ Working-Storage Section.
+ 01  Numgin-Status              Pic X(02) Value "00".
+     88  Numgin-At-End           Value "10".
+ 01  Numgout-Status             Pic X(02) Value "00".
+ 01  Numgexc-Status             Pic X(02) Value "00".
+ 01  Numgrst-Status             Pic X(02) Value "00".
+     88  Numgrst-Not-Found       Values "35" "05".
+
+ 01  Input-Eof-Sw               Pic X Value "N".
+     88  Input-Eof               Value "Y".
+
+ 01  Record-Count                Pic 9(09) Comp Value 0.
+ 01  Exception-Count             Pic 9(09) Comp Value 0.
+ 01  Record-Length               Pic 9(09) Comp Value 109.
+     *> 3 x 36-byte amount fields plus the line-sequential newline byte.
+
+*>
+*> Checkpointing at an interval wider than 1 record leaves a window
+*> where a crash between checkpoints reprocesses - and re-appends -
+*> records NUMGOUT/NUMGEXC already have a row for, since neither file
+*> can be repositioned or truncated back to the checkpoint on resume
+*> (Line Sequential). Numgrecon's reconciliation would then silently
+*> double-count those rows, so the interval is 1: a checkpoint is
+*> written after every record, keeping Resume-From-Record-Count
+*> always in sync with exactly what NUMGOUT/NUMGEXC hold.
+*>
+ 01  Checkpoint-Interval          Pic 9(09) Comp Value 1.
+
+ 01  Resume-From-Record-Count     Pic 9(09) Comp Value 0.
+ 01  Skip-Count                   Pic 9(09) Comp Value 0.
+
+ 01  Prior-Run-Incomplete-Sw      Pic X Value "N".
+     88  Prior-Run-Incomplete      Value "Y".
+
+ 01  Resume-Response               Pic X(01) Value Space.
+     88  Resume-Requested           Values "Y" "y".
+
+*>
+*> One table entry per amount field on the transaction, populated
+*> from the NUMGIN record and run through Numget36 in turn. See
+*> Numgetrec.cpy.
+*>
+ Copy Numgetrec.
+
+ 01  Field-Ix                     Pic 9(04) Comp Value 0.
+
+*>
+*> Decimal-Divisor must be sized to hold 10 ** Call-Decptr for any
+*> Call-Decptr Numget36 can return (up to 17 - its documented
+*> fraction capacity), not to the 4-decimal precision Field-Scaled-
+*> Value actually keeps - 10**17 alone needs 18 integer digits. A
+*> divisor sized to Field-Scaled-Value's own 15 digits overflows
+*> silently (GnuCOBOL Comp-3 size error with no ON SIZE ERROR clause
+*> just truncates high-order digits) for any Call-Decptr of 15 or
+*> more, long before Numget36 itself would flag a problem.
+*>
+ 01  Decimal-Divisor              Pic S9(18)V9(18) Comp-3 Value 0.
+ 01  Field-Scaled-Value           Pic S9(15)V9(04) Comp-3 Value 0.
+
+*>
+*> Linkage-shaped working storage used to CALL Numget36 with.
+*>
+ 01  Call-Numeric-String.
+     02  Call-X1                 Pic X Occurs 36 Times.
+ 01  Call-Num36                  Pic S9(36).
+ 01  Call-Decptr                 Pic 9(04) Comp.
+ 01  Call-Editerror              Pic S9(04) Comp.
+ 01  Call-Nu-String               Pic X(36).
+ 01  Call-Stripped-Currency         Pic X.
+
+*>
+*> Linkage-shaped working storage used to CALL Numerrmsg with, to
+*> translate an exception's Editerror into its English explanation.
+*>
+ 01  Call-Error-Message            Pic X(60).
+
+ Procedure Division.
+*>-----------------------------------------------------------------
+ Begin-0000.
+     Perform Initialization.
+     Perform Process-Records Until Input-Eof.
+     Perform Termination.
+     Stop Run.
+
+*>-----------------------------------------------------------------
+ Initialization.
+     Move "GROSS"    To Numget-Field-Name(1).
+     Move "DISCOUNT" To Numget-Field-Name(2).
+     Move "TAX"      To Numget-Field-Name(3).
+
+     Perform Check-For-Restart.
+
+     Open Input Numgin-File.
+     If Resume-Requested
+        Move Resume-From-Record-Count To Skip-Count
+        Perform Skip-Already-Processed-Records
+        Open Extend Numgout-File
+        Open Extend Numgexc-File
+        Move Resume-From-Record-Count To Record-Count
+     Else
+        Open Output Numgout-File
+        Open Output Numgexc-File
+     End-If.
+
+     *> NUMGOUT/NUMGEXC are this program's whole reason for running -
+     *> unlike Numget36's own audit trail there is no secondary
+     *> feature to quietly disable here, so a bad Open is unrecoverable.
+     If Numgout-Status Not = "00" Or Numgexc-Status Not = "00"
+        Display "NUMGBATCH - ERROR: Unable To Open Output Files, "
+                "Numgout-Status=" Numgout-Status
+                " Numgexc-Status=" Numgexc-Status
+        Stop Run
+     End-If.
+
+     Perform Read-Numgin-Record.
+
+*>-----------------------------------------------------------------
+ Check-For-Restart.
+     Open Input Numgrst-File.
+     If Numgrst-Not-Found
+        Move "N" To Resume-Response
+     Else
+        Read Numgrst-File
+           At End
+              Move "N" To Resume-Response
+           Not At End
+              If Numgrst-Complete-Sw = "N"
+                 Set Prior-Run-Incomplete To True
+                 Move Numgrst-Record-Count To Resume-From-Record-Count
+                 Display "NUMGBATCH - Prior run stopped after "
+                         Resume-From-Record-Count " records."
+                 Display "NUMGBATCH - Resume from last checkpoint? (Y/N)"
+                 Accept Resume-Response From Console
+              Else
+                 Move "N" To Resume-Response
+              End-If
+        End-Read
+        Close Numgrst-File
+     End-If.
+
+*>-----------------------------------------------------------------
+ Skip-Already-Processed-Records.
+     Perform Read-Numgin-Record
+        Varying Skip-Count From Skip-Count By -1
+        Until Skip-Count = 0 Or Input-Eof.
+
+*>-----------------------------------------------------------------
+ Process-Records.
+     Add 1 To Record-Count.
+     Move Numgin-Gross-Numeric-String    To Numget-Numeric-String(1).
+     Move Numgin-Discount-Numeric-String To Numget-Numeric-String(2).
+     Move Numgin-Tax-Numeric-String      To Numget-Numeric-String(3).
+
+     Perform Process-One-Field
+        Varying Field-Ix From 1 By 1 Until Field-Ix > 3.
+
+     If Function Mod(Record-Count, Checkpoint-Interval) = 0
+        Perform Write-Checkpoint
+     End-If.
+
+     Perform Read-Numgin-Record.
+
+*>-----------------------------------------------------------------
+ Process-One-Field.
+     Move Numget-Numeric-String(Field-Ix) To Call-Numeric-String.
+     Call "Numget36" Using Call-Numeric-String
+                           Call-Num36
+                           Call-Decptr
+                           Call-Editerror
+                           Call-Nu-String
+                           Call-Stripped-Currency.
+
+     Move Call-Num36            To Numget-Num36(Field-Ix).
+     Move Call-Decptr           To Numget-Decptr(Field-Ix).
+     Move Call-Editerror        To Numget-Editerror(Field-Ix).
+     Move Call-Stripped-Currency To Numget-Currency(Field-Ix).
+
+     If Call-Decptr < 1
+        Move Call-Num36 To Field-Scaled-Value
+     Else
+        *> NOTE: Same two-step divide as Numget36's Process-Data -
+        *>       GnuCOBOL mis-evaluates the divisor when the power
+        *>       of ten is nested directly inside the division. Both
+        *>       COMPUTEs are also guarded with ON SIZE ERROR so an
+        *>       out-of-range divisor or quotient zeroes Field-Scaled-
+        *>       Value for this field instead of leaving it holding a
+        *>       stale value from the previous field/record.
+        Compute Decimal-Divisor = ( 10 ** Call-Decptr )
+           On Size Error
+              Move 0 To Decimal-Divisor
+        End-Compute
+        If Decimal-Divisor = 0
+           Move 0 To Field-Scaled-Value
+        Else
+           Compute Field-Scaled-Value Rounded =
+                   (Call-Num36 / Decimal-Divisor)
+              On Size Error
+                 Move 0 To Field-Scaled-Value
+           End-Compute
+        End-If
+     End-If.
+
+     Move Spaces                           To Numgout-Record.
+     Move Numget-Field-Name(Field-Ix)      To Numgout-Field-Name.
+     Move Numget-Numeric-String(Field-Ix)  To Numgout-Numeric-String.
+     Move Call-Num36                       To Numgout-Num36.
+     Move Call-Decptr                      To Numgout-Decptr.
+     Move Field-Scaled-Value               To Numgout-Scaled-Value.
+     Write Numgout-Record.
+     If Numgout-Status Not = "00"
+        Display "NUMGBATCH - ERROR: Write To Numgout-File Failed, Status "
+                Numgout-Status
+        Stop Run
+     End-If.
+
+     If Call-Editerror < 0 Or Call-Editerror > 0
+        Add 1 To Exception-Count
+        Call "Numerrmsg" Using Call-Editerror Call-Error-Message
+        Move Spaces                          To Numgexc-Record
+        Move Numget-Field-Name(Field-Ix)     To Numgexc-Field-Name
+        Move Numget-Numeric-String(Field-Ix) To Numgexc-Numeric-String
+        Move Call-Editerror                  To Numgexc-Editerror
+        Move Call-Error-Message              To Numgexc-Error-Message
+        Write Numgexc-Record
+        If Numgexc-Status Not = "00"
+           Display "NUMGBATCH - ERROR: Write To Numgexc-File Failed, Status "
+                   Numgexc-Status
+           Stop Run
+        End-If
+     End-If.
+
+*>-----------------------------------------------------------------
+ Read-Numgin-Record.
+     Read Numgin-File
+        At End
+           Set Input-Eof To True
+     End-Read.
+
+*>-----------------------------------------------------------------
+ Write-Checkpoint.
+     Open Output Numgrst-File.
+     Move Spaces             To Numgrst-Record.
+     Move Record-Count       To Numgrst-Record-Count.
+     Compute Numgrst-Byte-Position = Record-Count * Record-Length.
+     Move "N"                To Numgrst-Complete-Sw.
+     Write Numgrst-Record.
+     Close Numgrst-File.
+
+*>-----------------------------------------------------------------
+ Termination.
+     Close Numgin-File Numgout-File Numgexc-File.
+
+     Open Output Numgrst-File.
+     Move Spaces             To Numgrst-Record.
+     Move Record-Count       To Numgrst-Record-Count.
+     Compute Numgrst-Byte-Position = Record-Count * Record-Length.
+     Move "Y"                To Numgrst-Complete-Sw.
+     Write Numgrst-Record.
+     Close Numgrst-File.
+
+     Display "NUMGBATCH - Records Read:      " Record-Count.
+     Display "NUMGBATCH - Exceptions Logged: " Exception-Count.
+
+ End Program Numgbatch.
