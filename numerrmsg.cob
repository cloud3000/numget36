@@ -0,0 +1,104 @@
+*> $title "NUMERRMSG - LOOK UP THE ENGLISH REASON FOR AN EDITERROR"
+*> $control Rlfile,list,dynamic,bounds,optfeatures=linkaligned
+ Identification Division.
+ Program-Id. Numerrmsg.
+ Author.     Michael Anderson.
+ Date-Compiled.
+
+*>************************************************************
+*>
+*>  Turns an Editerror value, as returned by Numget36, into the
+*>  English reason behind it, so exception reports can print
+*>  something an operator can act on instead of a bare integer
+*>  they have to go look up in the Numget36 source.
+*>
+*>  Parameters:
+*>
+*>  Editerror      Integer Editerror Value Returned By Numget36
+*>                 To Be Translated.
+*>
+*>  Error-Message  X(60) Character Field Returned To The Caller
+*>                 Containing The English Explanation. Space
+*>                 Filled When Editerror Is Zero (No Error).
+*>
+*>************************************************************
+
+ Environment Division.
+ Configuration Section.
+ Source-Computer. Hp3000.
+ Object-Computer. Hp3000.
+ Data Division.
+ Working-Storage Section.
+
+ Linkage Section.
+
+ 01  Editerror             Pic S9(4) Comp.
+     Copy Numgerrs.
+ 01  Error-Message         Pic X(60).
+
+ Procedure Division Using Editerror Error-Message.
+*>-----------------------------------------------------------------
+ Begin-0000.
+     Move Spaces To Error-Message.
+
+     Evaluate True
+        When Err-No-Data-Passed
+           Move "No numeric data was passed in Numeric-String"
+                To Error-Message
+        When Err-Multiple-Plus-Left
+           Move "More than one plus sign found reading left to right"
+                To Error-Message
+        When Err-Plus-Wrong-Position-Left
+           Move "Plus sign found in the wrong position reading left to right"
+                To Error-Message
+        When Err-Multiple-Minus-Left
+           Move "More than one minus sign found reading left to right"
+                To Error-Message
+        When Err-Minus-Wrong-Position-Left
+           Move "Minus sign found in the wrong position reading left to right"
+                To Error-Message
+        When Err-Multiple-Decimal-Left
+           Move "More than one decimal point found reading left to right"
+                To Error-Message
+        When Err-Multiple-Decimal-Right
+           Move "More than one decimal point found reading right to left"
+                To Error-Message
+        When Err-Multiple-Plus-Right
+           Move "More than one plus sign found reading right to left"
+                To Error-Message
+        When Err-Embedded-Plus-Right
+           Move "Embedded plus sign found among the numeric digits"
+                To Error-Message
+        When Err-Multiple-Minus-Right
+           Move "More than one minus sign found reading right to left"
+                To Error-Message
+        When Err-Embedded-Minus-Right
+           Move "Embedded minus sign found among the numeric digits"
+                To Error-Message
+        When Err-No-Valid-Digits
+           Move "No valid ASCII digits were found in Numeric-String"
+                To Error-Message
+        When Err-Redundant-Sign-Conflicting
+           Move "Redundant signs found, one positive and one negative"
+                To Error-Message
+        When Err-Invalid-Character-Found
+           Move "An invalid, non-numeric character was ignored"
+                To Error-Message
+        When Err-Redundant-Sign-Negative
+           Move "Redundant signs found, both negative"
+                To Error-Message
+        When Err-Overpunch-Converted
+           Move "An overpunched sign character was converted to a digit"
+                To Error-Message
+        When Err-Digits-Truncated
+           Move "Numeric-String exceeded 36-byte/17-and-17-digit capacity; leading digits were truncated"
+                To Error-Message
+        When Editerror = 0
+           Move Spaces To Error-Message
+        When Other
+           Move "Unrecognized Editerror value" To Error-Message
+     End-Evaluate.
+
+     Goback.
+
+ End Program Numerrmsg.
