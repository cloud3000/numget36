@@ -0,0 +1,234 @@
+*> $title "NUMPUT36 - EDIT A NUM36/DECPTR VALUE BACK TO X(36)"
+*> $control Rlfile,list,dynamic,bounds,optfeatures=linkaligned
+ Identification Division.
+ Program-Id. Numput36.
+ Author.     Michael Anderson.
+ Date-Compiled.
+
+*>************************************************************
+*>
+*>  Mirror image of Numget36: Converts a Num36/Decptr value,
+*>  as returned by Numget36, back into an edited X(36) display
+*>  string, so report and screen programs downstream of
+*>  Numget36 do not each have to hand-roll ZoneFloat/StrFloat
+*>  style editing logic of their own.
+*>
+*>  Parameters:
+*>
+*>  Num36          The S9(36) ASCII Signed Integer Value to be
+*>                 edited, in the same form Numget36 returns it.
+*>
+*>  Decptr         Integer Number Of Decimal Places the decimal
+*>                 point is to be placed at, in the same form
+*>                 Numget36 returns it.
+*>
+*>  Editerror      Integer Returns A Non-Zero If Num36/Decptr
+*>                 Could Not Be Edited (Decptr Out Of Range, or
+*>                 The Edited Result Will Not Fit In 36 Bytes).
+*>
+*>  Edited-String  X(36) Character Field Returned To The Caller
+*>                 Containing The Edited, Left-Justified Result.
+*>
+*>  Put-Options    Caller-Supplied Editing Switches:
+*>
+*>                 Put-Currency-Symbol  A Single Currency Symbol
+*>                      ("$", HP3000 overpunch not applicable
+*>                      here) To Prefix The Result With, Or
+*>                      Space For None.
+*>
+*>                 Put-Comma-Switch     "Y" Inserts Commas Every
+*>                      Three Integer Digits, "N" Does Not.
+*>
+*>                 Put-Sign-Switch      "Y" Always Shows A Sign
+*>                      ("+" Or "-"), "N" Shows "-" Only When
+*>                      Num36 Is Negative.
+*>
+*>************************************************************
+
+ Environment Division.
+ Configuration Section.
+ Source-Computer. Hp3000.
+ Object-Computer. Hp3000.
+ Data Division.
+ Working-Storage Section.
+
+ 01  Mynum.
+     02 Mynumber              Pic 9(36).
+     02 N1 Redefines Mynumber Pic X Occurs 36 Times.
+
+ 01  Digits-Text               Pic X(36) Value Zeros.
+ 01  Int-Part-Text               Pic X(36) Value Spaces.
+ 01  Frac-Part-Text              Pic X(17) Value Spaces.
+ 01  Int-Digit-Count            Pic S9(4) Comp Value 0.
+
+ 01  Stripped-Integer           Pic X(36) Value Spaces.
+ 01  Commaed-Integer            Pic X(48) Value Spaces.
+
+ 01  N                         Pic S9(4) Comp Value 0.
+ 01  Src-Ptr                   Pic S9(4) Comp Value 0.
+ 01  Dst-Ptr                   Pic S9(4) Comp Value 0.
+ 01  Digits-Since-Comma        Pic S9(4) Comp Value 0.
+
+ 01  In-Range-Sw               Pic 9 Value 0.
+     88  In-Range                Value 1, False 0.
+
+ 01  Is-Negative-Sw             Pic 9 Value 0.
+     88  Is-Negative              Value 1, False 0.
+
+ 01  Result-Text                Pic X(40) Value Spaces.
+ 01  Result-Full                Pic X(48) Value Spaces.
+ 01  Result-Ptr                 Pic S9(04) Comp Value 1.
+
+ Linkage Section.
+
+ 01  Num36                 Pic S9(36).
+ 01  Decptr                Pic 9(4) Comp.
+ 01  Editerror             Pic S9(4) Comp.
+ 01  Edited-String         Pic X(36).
+ 01  Put-Options.
+     02  Put-Currency-Symbol   Pic X.
+     02  Put-Comma-Switch      Pic X.
+     02  Put-Sign-Switch       Pic X.
+
+ Procedure Division Using Num36 Decptr Editerror Edited-String
+                           Put-Options.
+*>-----------------------------------------------------------------
+ Begin-0000.
+     Perform Initialization.
+     IF Editerror < 0
+        Go To Normal-End.
+
+     Perform Build-Digit-Text.
+     Perform Split-Integer-And-Fraction.
+     Perform Strip-Leading-Zeros.
+
+     If Put-Comma-Switch = "Y" Or "y"
+        Perform Insert-Commas
+     Else
+        Move Stripped-Integer To Commaed-Integer.
+
+     Perform Assemble-Result.
+
+     Go To Normal-End.
+
+*>-----------------------------------------------------------------
+ Initialization.
+     Move Spaces To Edited-String.
+     Move 0      To Editerror.
+     Move 0      To Is-Negative-Sw.
+
+     If Decptr > 17
+        *> Decptr exceeds the 17-digit fraction capacity this
+        *> routine (and Numget36) supports.
+        Move -1 To Editerror
+     Else
+        If Num36 < 0
+           Set Is-Negative To True
+           Compute Mynumber = (Num36 * -1)
+        Else
+           Move Num36 To Mynumber
+        End-If
+     End-If.
+
+*>-----------------------------------------------------------------
+ Build-Digit-Text.
+     Move Mynumber To Digits-Text.
+
+*>-----------------------------------------------------------------
+ Split-Integer-And-Fraction.
+     Compute Int-Digit-Count = 36 - Decptr.
+     Move Spaces To Int-Part-Text Frac-Part-Text.
+     Move Digits-Text(1:Int-Digit-Count) To Int-Part-Text.
+     If Decptr > 0
+        Move Digits-Text(Int-Digit-Count + 1:Decptr) To Frac-Part-Text.
+
+*>-----------------------------------------------------------------
+ Strip-Leading-Zeros.
+     *>
+     *> Collapse the zero-padded Int-Part-Text down to its
+     *> significant digits, always leaving at least one.
+     *>
+     Move Spaces To Stripped-Integer.
+     Move 0      To Src-Ptr.
+     Set In-Range To False.
+     Perform Varying N From 1 By 1
+        Until N > Int-Digit-Count Or In-Range
+        If Int-Part-Text(N:1) Not = "0"
+           Set In-Range To True
+        Else
+           Add 1 To Src-Ptr
+        End-If
+     End-Perform.
+
+     If Src-Ptr >= Int-Digit-Count
+        *> The value is zero - keep a single "0".
+        Move "0" To Stripped-Integer(1:1)
+     Else
+        Move Int-Part-Text(Src-Ptr + 1:Int-Digit-Count - Src-Ptr)
+             To Stripped-Integer.
+
+*>-----------------------------------------------------------------
+ Insert-Commas.
+     *>
+     *> Walk Stripped-Integer from the right, inserting a comma
+     *> every three digits.
+     *>
+     Move Spaces To Commaed-Integer.
+     Move Length(Trim(Stripped-Integer)) To Src-Ptr.
+     Move 49 To Dst-Ptr.
+     Move 0  To Digits-Since-Comma.
+
+     Perform Varying N From Src-Ptr By -1 Until N < 1
+        Compute Dst-Ptr = Dst-Ptr - 1
+        Move Stripped-Integer(N:1) To Commaed-Integer(Dst-Ptr:1)
+        Add 1 To Digits-Since-Comma
+        If Digits-Since-Comma = 3 And N > 1
+           Compute Dst-Ptr = Dst-Ptr - 1
+           Move "," To Commaed-Integer(Dst-Ptr:1)
+           Move 0 To Digits-Since-Comma
+        End-If
+     End-Perform.
+
+     Move Commaed-Integer(Dst-Ptr:49 - Dst-Ptr) To Commaed-Integer.
+
+*>-----------------------------------------------------------------
+ Assemble-Result.
+     Move Spaces  To Result-Full.
+     Move 1       To Result-Ptr.
+
+     If Is-Negative
+        String "-" Delimited By Size Into Result-Full
+               With Pointer Result-Ptr
+     Else
+        If Put-Sign-Switch = "Y" Or "y"
+           String "+" Delimited By Size Into Result-Full
+                  With Pointer Result-Ptr.
+
+     If Put-Currency-Symbol Not = Space
+        String Put-Currency-Symbol Delimited By Size
+               Into Result-Full
+               With Pointer Result-Ptr.
+
+     String Trim(Commaed-Integer) Delimited By Size
+            Into Result-Full
+            With Pointer Result-Ptr.
+
+     If Decptr > 0
+        String "."                     Delimited By Size
+               Frac-Part-Text(1:Decptr) Delimited By Size
+               Into Result-Full
+               With Pointer Result-Ptr.
+
+     If Result-Ptr > 37
+        *> Will not fit - currency symbol, sign and commas
+        *> pushed the edited result past 36 bytes.
+        Move -2 To Editerror
+        Move Spaces To Edited-String
+     Else
+        Move Result-Full To Edited-String.
+
+*>-----------------------------------------------------------------
+ Normal-End.
+     Goback.
+
+ End Program Numput36.
