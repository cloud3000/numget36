@@ -0,0 +1,26 @@
+      *> $title "NUMGETREC - MULTI-FIELD NUMGET36 INPUT/RESULT RECORD"
+      *>
+      *>************************************************************
+      *>
+      *>  A real transaction input record is rarely one 36-byte
+      *>  amount - it is several (gross, discount, tax, and so on),
+      *>  each of which has to go through Numget36 on its own. This
+      *>  copybook defines a table of those fields, one entry per
+      *>  amount, carrying both the raw Numeric-String NUMGBATCH read
+      *>  from the input file and the Num36/Decptr/Editerror/
+      *>  Stripped-Currency results Numget36 returns for it.
+      *>
+      *>  Numget-Field-Name is filled in by the caller (NUMGBATCH)
+      *>  before the table is used, so output and exception records
+      *>  can show which amount on the transaction a result belongs
+      *>  to.
+      *>
+      *>************************************************************
+      01  Numget-Record.
+          02  Numget-Fields Occurs 3 Times.
+              03  Numget-Field-Name        Pic X(10).
+              03  Numget-Numeric-String    Pic X(36).
+              03  Numget-Num36             Pic S9(36).
+              03  Numget-Decptr            Pic 9(04) Comp.
+              03  Numget-Editerror         Pic S9(04) Comp.
+              03  Numget-Currency          Pic X.
