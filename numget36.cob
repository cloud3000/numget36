@@ -32,14 +32,63 @@
 *>            If the Numeric-String contained a valid numeric value this field
 *>            will contain a value that can be processed by the NUMVAL function.
 *>
+*>  Stripped-Currency  X(1) Character Field Returned To The Caller
+*>            Containing The Currency Symbol ("$", Pound Sterling,
+*>            or Euro) Stripped From The Front Of Numeric-String,
+*>            Or A Space If None Was Present.
+*>
+*>  Note: An Already-Clean Numeric-String (Optional Leading Minus,
+*>        Digits, At Most One Decimal Point, No Commas/Plus Signs/
+*>        Currency/Overpunch) Takes A Fast Path That Skips The
+*>        Left-Parse/Right-Parse Double Scan Entirely - See
+*>        Check-Fast-Path.
+*>
 *>************************************************************
 
  Environment Division.
  Configuration Section.
  Source-Computer. Hp3000.
  Object-Computer. Hp3000.
+
+ Input-Output Section.
+ File-Control.
+*>
+*> Daily audit trail of every Numget36 call: one record per call,
+*> so an overpunch conversion or a redundant-sign warning found
+*> downstream can be traced back to the exact input that caused it.
+*> The file name carries today's date and the file is opened once,
+*> on the first CALL of the run, and left open for the life of the
+*> run unit (GnuCOBOL closes it automatically at program exit).
+*>
+     Select Numg36Audit-File Assign To Dynamic Audit-File-Name
+                              Organization Is Line Sequential
+                              File Status Is Audit-File-Status.
+
  Data Division.
+ File Section.
+ FD  Numg36Audit-File.
+ 01  Numg36Audit-Record.
+     02  Audit-Numeric-String   Pic X(36).
+     02  Filler                 Pic X(01) Value Space.
+     02  Audit-Num36            Pic -(35)9.
+     02  Filler                 Pic X(01) Value Space.
+     02  Audit-Decptr           Pic Z(03)9.
+     02  Filler                 Pic X(01) Value Space.
+     02  Audit-Editerror        Pic ----9.
+
  Working-Storage Section.
+ 01  Original-Numeric-String   Pic X(36) Value Spaces.
+
+ 01  Audit-Run-Date            Pic X(08) Value Spaces.
+ 01  Audit-File-Name           Pic X(20) Value Spaces.
+ 01  Audit-File-Status         Pic X(02) Value "00".
+     88  Audit-File-Not-Found    Values "35" "05".
+
+ 01  Audit-File-Open-Sw        Pic X Value "N".
+     88  Audit-File-Is-Open      Value "Y".
+ 01  Audit-File-Usable-Sw      Pic X Value "Y".
+     88  Audit-File-Usable        Value "Y", False "N".
+
  01  Nu-String              Pic X(36) Value Spaces.
  01  Nu-Len                 Pic S9(4) Comp Value 0.
  01  My-Char                Pic X(36) Value Spaces.
@@ -69,15 +118,30 @@
  01  Right-Zero-Count       Pic S9(4) Comp Value 0.
  01  Decimal-Places         Pic S9(4) Comp Value 0.
  01  NumFloat               Pic S9(18)V9(18) Comp-3 Value 0.
+ 01  Decimal-Divisor        Pic S9(18)V9(18) Comp-3 Value 0.
  01  ZoneFloat              Pic ------------------.------------------.
  01  StrFloat               Pic X(36) Value Spaces.
  01  DeciScale              Pic S9(4) Comp Value 0.
  01  DigitCnt               Pic S9(4) Comp Value 0.
+ 01  Total-DigitCount       Pic S9(4) Comp Value 0.
+ 01  Int-DigitCount         Pic S9(4) Comp Value 0.
 *>
 *> HP Overpunch Characters for Rightmost Digit in ASCII Numbers.
 *> Digits Internal Representation denotes
 *>    "Positive" "Negative"  or "No Sign", no sign is assumed positive.
 
+*>
+*> Currency symbols Left-Parse recognizes and strips from the
+*> front of Numeric-String. Pound Sterling and Euro are carried
+*> as single-byte hex values (Windows-1252 code points) rather
+*> than source literals, since Numeric-String is handled here one
+*> single PIC X byte at a time and a multi-byte source literal
+*> would never compare equal to it.
+*>
+ 01 Currency-Dollar-Sign Pic X Value "$".
+ 01 Currency-Pound-Sign  Pic X Value X"A3".
+ 01 Currency-Euro-Sign   Pic X Value X"80".
+
  01 CNCTIDX Pic S9(4) Comp Value 0.
 
  01 POSINUMS-Conversion-Table.
@@ -145,6 +209,18 @@
  01 Found-Right-Decimal-Sw    Pic 9 Value 0.
     88 Found-Right-Decimal    Value 1, False 0.
 
+*>
+*> Fast path: most calls pass an already-clean number - an optional
+*> leading minus, digits, and at most one decimal point, with no
+*> commas, plus signs, currency symbols, or overpunch to strip out.
+*> Check-Fast-Path makes one read-only pass over Numeric-String to
+*> confirm that is the case and, if so, fills in exactly the fields
+*> Process-Data needs, so the two-pass Left-Parse/Right-Parse scan
+*> can be skipped entirely for the common case.
+*>
+ 01 Fast-Path-Eligible-Sw     Pic 9 Value 0.
+    88 Fast-Path-Eligible     Value 1, False 0.
+
  Linkage Section.
 
  01  Numeric-String.
@@ -152,9 +228,12 @@
  01  Num36                 Pic S9(36).
  01  Decptr                Pic 9(4) Comp.
  01  Editerror             Pic S9(4) Comp.
+     Copy Numgerrs.
  01  Linked-Nu-String      Pic X(36).
+ 01  Stripped-Currency       Pic X.
 
- Procedure Division Using Numeric-String Num36 Decptr Editerror Linked-Nu-String.
+ Procedure Division Using Numeric-String Num36 Decptr Editerror
+                           Linked-Nu-String Stripped-Currency.
 *>-----------------------------------------------------------------
  Begin-0000.
 *>
@@ -169,29 +248,50 @@
 *>    Comma, Minus, Plus, Decimal, and a dollar sign.
 *>    Also the HP OverPunched characters.
 *>
-*> Input is limited to 36 bytes, Example:
+*> Input is limited to 36 bytes. Numeric-String is a Linkage Section
+*> field declared Pic X Occurs 36 Times, so anything past byte 36 of
+*> whatever the caller passes is gone before this program ever runs -
+*> there is no PassedLength or digit count this program can compute
+*> that would tell it the caller's original value was longer than
+*> that. Editerror 17 (Err-Digits-Truncated) can only report digits
+*> lost AFTER the 36-byte cutoff, when what is left still has more
+*> than 17 digits on one side of the decimal. Example:
 *> Passing this: '$99,999,999,999,999,999.99999999999999999'
-*> The receiving program only receives the following, without reporting an error.
+*> Only the first 36 bytes ever reach this program:
 *>               '$99,999,999,999,999,999.999999999999' (17,12)
-*> So it,Returns this  '99999999999999999.999999999999' (17,12)
+*> and 17-and-12 digits both fit, so it Returns this
+*>               '99999999999999999.999999999999' (17,12), Editerror 0
 *>
 *> Passing this: '-99999999999999999.99999999999999999' (17,17)
-*> Returns this  '-99999999999999999.99999999999999999' (17,17)
+*> Returns this  '-99999999999999999.99999999999999999' (17,17), Editerror 0
 *>
 *> Passing this: '999999999999999999.999999999999999999' (18,18)
-*> Returns this   '99999999999999999.99999999999999999'  (17,17)
+*> Returns this   '99999999999999999.99999999999999999'  (17,17), Editerror 17
 *>
      Perform Initialization.
      IF Editerror < 0
         Go To Normal-End.
 
-     Perform Left-Parse.
-     IF Editerror < 0
-        Go To Normal-End.
+     Perform Check-Fast-Path.
 
-     Perform Right-Parse.
-     IF Editerror < 0
-        Go To Normal-End.
+     If Not Fast-Path-Eligible
+        *> A character Check-Fast-Path saw before giving up may have
+        *> already flipped a switch Left-Parse/Right-Parse test (for
+        *> example Found-Right-Decimal on a "." later disqualified by
+        *> too many fractional digits) - put those back the way
+        *> Initialization left them before running the real parse.
+        Perform Reset-After-Fast-Path-Attempt
+
+        Perform Left-Parse
+        IF Editerror < 0
+           Go To Normal-End
+        End-If
+
+        Perform Right-Parse
+        IF Editerror < 0
+           Go To Normal-End
+        End-If
+     End-If.
 
      Perform Process-Data.
 
@@ -199,6 +299,9 @@
 
 *>-----------------------------------------------------------------
  Initialization.
+     Move Numeric-String To Original-Numeric-String.
+     Perform Open-Audit-File.
+     Move Space To Stripped-Currency.
      Move Upper-Case(Trim(Numeric-String)) To Numeric-String.
      Move 0 To DigitCount Right-DigitCount Left-DigitCount Xptr N.
      Move 0 To Num36 Decptr Editerror.
@@ -222,6 +325,82 @@
      Set Found-Right-MinusSign To False.
      Set Found-Right-Decimal   To False.
 
+*>---------------------------------------------------------------
+ Check-Fast-Path.
+     *>
+     *> One read-only pass: a leading "-" only in position 1, digits,
+     *> and at most one ".", nothing else, within the 17-digits-a-side
+     *> capacity Left-Parse/Right-Parse otherwise enforce. Anything
+     *> else found Falls back to the normal double parse.
+     *>
+     Set Fast-Path-Eligible To True.
+     Move 0 To Left-DigitCount Right-DigitCount.
+     Move 0 To Left-Zero-Count Right-Zero-Count.
+     Move 0 To Left-Numeric-Pos Right-Numeric-Pos.
+     Move 0 To Decimal-Places.
+
+     Perform Scan-Fast-Path-Char
+        Varying N From 1 By 1
+        Until N > PassedLength Or Not Fast-Path-Eligible.
+
+     If Left-DigitCount = 0
+        *> A bare sign or a bare decimal point is not a clean number.
+        Set Fast-Path-Eligible To False
+     End-If.
+
+     If Left-DigitCount > 17 Or Right-DigitCount > 17
+        *> Let the normal path handle/truncate an over-length number.
+        Set Fast-Path-Eligible To False
+     End-If.
+
+*>---------------------------------------------------------------
+ Reset-After-Fast-Path-Attempt.
+     Move 0 To Left-DigitCount Right-DigitCount.
+     Move 0 To Left-Zero-Count Right-Zero-Count.
+     Move 0 To Left-Numeric-Pos Right-Numeric-Pos.
+     Move 0 To Decimal-Places.
+     Set Negative-Sign       To False.
+     Set Found-Right-Decimal To False.
+
+*>---------------------------------------------------------------
+ Scan-Fast-Path-Char.
+     Evaluate True
+        When X1(N) = "-"
+           If N = 1
+              Set Negative-Sign To True
+           Else
+              Set Fast-Path-Eligible To False
+           End-If
+
+        When X1(N) = "."
+           If Found-Right-Decimal
+              Set Fast-Path-Eligible To False
+           Else
+              Set Found-Right-Decimal To True
+           End-If
+
+        When X1(N) Is Numeric
+           If Found-Right-Decimal
+              Add 1 To Right-DigitCount
+              Add 1 To Decimal-Places
+              If X1(N) = "0"
+                 Add 1 To Right-Zero-Count
+              End-If
+           Else
+              Add 1 To Left-DigitCount
+              If X1(N) = "0"
+                 Add 1 To Left-Zero-Count
+              End-If
+           End-If
+           If Left-Numeric-Pos = 0
+              Move N To Left-Numeric-Pos
+           End-If
+           Move N To Right-Numeric-Pos
+
+        When Other
+           Set Fast-Path-Eligible To False
+     End-Evaluate.
+
 *>---------------------------------------------------------------
  Left-Parse.
      *>
@@ -229,8 +408,19 @@
      *> (Parse Numeric String From the Left)
      Perform Varying N From 1 By 1 Until NumError Or N > PassedLength
         If X1(N) > " "
-           If X1(N) = "$"
+           If X1(N) = Currency-Dollar-Sign
+              Move Space To X1(N)
+              Move Currency-Dollar-Sign To Stripped-Currency
+           End-If
+
+           If X1(N) = Currency-Pound-Sign
+              Move Space To X1(N)
+              Move Currency-Pound-Sign To Stripped-Currency
+           End-If
+
+           If X1(N) = Currency-Euro-Sign
               Move Space To X1(N)
+              Move Currency-Euro-Sign To Stripped-Currency
            End-If
 
            If X1(N) = "0"
@@ -383,7 +573,20 @@
 
 *>---------------------------------------------------------------
  Process-Data.
-     Compute DigitCount = ((Left-DigitCount + Right-DigitCount) / 2).
+     *> Left-DigitCount/Right-DigitCount mean different things
+     *> depending on which path populated them. Left-Parse/Right-Parse
+     *> each scan the WHOLE string independently, so both end up equal
+     *> to the total digit count and averaging the two recovers it.
+     *> Scan-Fast-Path-Char instead splits the string once, by the
+     *> decimal point, into Left-DigitCount (integer digits) and
+     *> Right-DigitCount (fractional digits) - their sum is already
+     *> the total digit count, and halving it would wrongly lose a
+     *> digit whenever that total is odd.
+     If Fast-Path-Eligible
+        Compute DigitCount = (Left-DigitCount + Right-DigitCount)
+     Else
+        Compute DigitCount = ((Left-DigitCount + Right-DigitCount) / 2)
+     End-If.
 
      *> This is the only use of DigitCount.
      IF NumError or DigitCount Not > 0
@@ -415,10 +618,46 @@
               *> Found some invalid characters
               *> Display "Setting error 14, because char=[" Nu-String(N:1) "]"
               Set NumError To True
-              Move 14 To Editerror
+              *> Never let a lower-priority code clobber a higher one
+              *> already posted - see the priority note in Numgerrs.cpy.
+              If Editerror < 14
+                 Move 14 To Editerror
+              End-If
            End-If
         End-If
      End-Perform.
+
+     *> NOTE: 36-Digitptr is how many digits actually made it into
+     *>       Mynumber. Splitting that between the decimal point (at
+     *>       Decimal-Places fractional digits) tells us how many
+     *>       integer digits there were. Either half landing over 17
+     *>       means the ZoneFloat edit below (18 floating positions,
+     *>       one of which is reserved for the sign) can only show 17
+     *>       of them - the rest is lost silently unless flagged here.
+     Compute Total-DigitCount = 36 - Digitptr.
+     Compute Int-DigitCount = Total-DigitCount - Decimal-Places.
+
+     If Not NumError
+        If Int-DigitCount > 17 Or Decimal-Places > 17
+           *> 17 outranks every other positive code - see the
+           *> priority note in Numgerrs.cpy - but guard it anyway so
+           *> the rule stays explicit if a higher code is ever added.
+           If Editerror < 17
+              Move 17 To Editerror
+           End-If
+        End-If
+     End-If.
+
+     *> Clamp Decimal-Places to the 17-digit fraction capacity this
+     *> routine documents before it drives the power-of-ten divisor
+     *> below - an uncapped Decimal-Places needs more than 18 digits
+     *> once it reaches 18, which Decimal-Divisor (Pic S9(18)V9(18))
+     *> cannot hold, and Decimal-Divisor computing to zero would
+     *> otherwise leave NumFloat holding whatever it had from a
+     *> previous CALL instead of a value for this one.
+     If Decimal-Places > 17
+        Move 17 To Decimal-Places
+     End-If.
 *>   Move Numval(Mynumber) To Num36.
 *>
 *> IMPORTANT NOTE:
@@ -438,7 +677,28 @@
      If Decimal-Places < 1
         Move Num36 To NumFloat
      Else
-        Compute  NumFloat Rounded = (Num36 / ( 10 ** Decimal-Places )).
+        *> NOTE: Compute the power-of-ten divisor into its own field first.
+        *>       GnuCOBOL mis-evaluates "Num36 / (10 ** Decimal-Places)" when
+        *>       the exponentiation is nested directly inside the division,
+        *>       silently returning zero instead of the scaled value.
+        *>       Decimal-Places is capped to 17 above, so the divisor
+        *>       never needs more than 10**17 (18 digits) - but guard
+        *>       both COMPUTEs with ON SIZE ERROR anyway so a bad
+        *>       divisor or an over-capacity quotient zeroes NumFloat
+        *>       for this call instead of ever leaving it holding a
+        *>       stale value from a previous CALL in the run unit.
+        Compute Decimal-Divisor = ( 10 ** Decimal-Places )
+           On Size Error
+              Move 0 To Decimal-Divisor
+        End-Compute
+        If Decimal-Divisor = 0
+           Move 0 To NumFloat
+        Else
+           Compute NumFloat Rounded = (Num36 / Decimal-Divisor)
+              On Size Error
+                 Move 0 To NumFloat
+           End-Compute
+        End-If.
 
      *> Now lets get on with it.
      Move NumFloat        To ZoneFloat.
@@ -473,17 +733,30 @@
         Inspect Numeric-String converting CNCT-NEGANUMS to CNCT-NUMS
         Set Punch-Negative To True.
 
-     Move 16 To Editerror. *> Caller may want to know when this happens.
+     *> Never let a lower-priority code clobber a higher one already
+     *> posted - see the priority note in Numgerrs.cpy.
+     If Editerror < 16
+        Move 16 To Editerror *> Caller may want to know when this happens.
+     End-If.
 *>-----------------------------------------------------------------
  Normal-End.
 
      IF Negative-Sign and Punch-Negative
-        *> Warn: Redundant signs, both are negative.
-        Move 15 To Editerror.
+        *> Warn: Redundant signs, both are negative. Never let this
+        *> lower-priority code clobber a higher one already posted
+        *> (for example Err-Digits-Truncated) - see the priority
+        *> note in Numgerrs.cpy.
+        If Editerror < 15
+           Move 15 To Editerror
+        End-If.
 
      IF Found-Left-PlusSign or Found-Right-PlusSign
         If Punch-Negative
            *> ERROR: Redundant signs, One Positive and One Negative.
+           *> This is a hard error - Num36/Decptr/Nu-String are about
+           *> to be blanked out below - so it is always allowed to
+           *> replace a positive, informational code no matter when
+           *> that code was set.
            Move -15 To Editerror.
 
      Move Trim(StrFloat) To Linked-Nu-String.
@@ -531,6 +804,60 @@
 *>      Display "             Linked-Nu-String: " Linked-Nu-String.
 *>      Display "     Numval(Linked-Nu-String): " Numval(Linked-Nu-String).
 
+     Perform Write-Audit-Record.
+
      Goback.
 
+*>-----------------------------------------------------------------
+ Open-Audit-File.
+     *>
+     *> Open the audit trail once per run unit, on the first CALL.
+     *> The file name carries today's date so each day's calls land
+     *> in their own trail file; if the date-stamped file cannot be
+     *> opened for append (does not exist yet) it is created fresh.
+     *>
+     *> If neither OPEN succeeds (permission denied, disk full, a
+     *> read-only directory) the audit trail is marked unusable for
+     *> the rest of the run rather than being left flagged "open" -
+     *> Write-Audit-Record checks Audit-File-Usable before every
+     *> write, so a bad open quietly skips the trail instead of
+     *> abending on the first WRITE against a file that never opened.
+     *>
+     If Not Audit-File-Is-Open And Audit-File-Usable
+        Move Function Current-Date(1:8) To Audit-Run-Date
+        Move Spaces To Audit-File-Name
+        String "NUMG36AU" Delimited By Size
+               Audit-Run-Date Delimited By Size
+               Into Audit-File-Name
+        Move Trim(Audit-File-Name) To Audit-File-Name
+        Open Extend Numg36Audit-File
+        If Audit-File-Not-Found
+           Open Output Numg36Audit-File
+        End-If
+        If Audit-File-Status = "00"
+           Set Audit-File-Is-Open To True
+        Else
+           Set Audit-File-Usable To False
+           Display "NUMGET36 - WARNING: Unable To Open Audit Trail File "
+                   Trim(Audit-File-Name) ", Status " Audit-File-Status
+                   " - Audit Trail Disabled For This Run"
+        End-If
+     End-If.
+
+*>-----------------------------------------------------------------
+ Write-Audit-Record.
+     If Audit-File-Usable
+        Move Spaces               To Numg36Audit-Record
+        Move Original-Numeric-String To Audit-Numeric-String
+        Move Num36                To Audit-Num36
+        Move Decptr               To Audit-Decptr
+        Move Editerror            To Audit-Editerror
+        Write Numg36Audit-Record
+        If Audit-File-Status Not = "00"
+           Set Audit-File-Usable To False
+           Display "NUMGET36 - WARNING: Audit Trail Write Failed, Status "
+                   Audit-File-Status " - Audit Trail Disabled For This Run"
+        End-If
+     End-If.
+
  End Program Numget36.
