@@ -0,0 +1,50 @@
+      *> $title "NUMGERRS - EDITERROR CONDITION NAMES FOR NUMGET36"
+      *>
+      *>************************************************************
+      *>
+      *>  Copy this member immediately after an Editerror Pic S9(4)
+      *>  Comp item (Linkage or Working-Storage) to pick up a named
+      *>  88-level condition for every value Numget36 can return in
+      *>  Editerror, instead of testing against bare integers.
+      *>
+      *>  Negative values are hard errors - Numeric-String could not
+      *>  be converted and Num36/Decptr should not be trusted.
+      *>  Zero means a clean conversion. Positive values are
+      *>  informational - Num36/Decptr are valid but something about
+      *>  Numeric-String is worth knowing about (an overpunch
+      *>  conversion, a redundant sign, or an embedded character
+      *>  NUMGET36 had to ignore to get there).
+      *>
+      *>  See NUMERRMSG for a callable routine that turns an
+      *>  Editerror value into the matching English explanation.
+      *>
+      *>  More than one of these positive, informational conditions
+      *>  can be true of the same Numeric-String at once (for example
+      *>  an overpunched sign on a value that is also over capacity),
+      *>  but Editerror only has room to report one. Numget36 resolves
+      *>  that by priority, highest first, and never lets a lower one
+      *>  overwrite a higher one already set: Err-Digits-Truncated (17),
+      *>  Err-Overpunch-Converted (16), Err-Redundant-Sign-Negative (15),
+      *>  Err-Invalid-Character-Found (14). A negative (hard error)
+      *>  always wins over any of these - it means Num36/Decptr/
+      *>  Nu-String are not to be trusted at all, so it is allowed to
+      *>  replace a positive code no matter when it is detected.
+      *>
+      *>************************************************************
+          88  Err-No-Data-Passed              Value -1.
+          88  Err-Multiple-Plus-Left           Value -2.
+          88  Err-Plus-Wrong-Position-Left     Value -3.
+          88  Err-Multiple-Minus-Left          Value -4.
+          88  Err-Minus-Wrong-Position-Left    Value -5.
+          88  Err-Multiple-Decimal-Left        Value -6.
+          88  Err-Multiple-Decimal-Right       Value -7.
+          88  Err-Multiple-Plus-Right          Value -8.
+          88  Err-Embedded-Plus-Right          Value -9.
+          88  Err-Multiple-Minus-Right         Value -10.
+          88  Err-Embedded-Minus-Right         Value -11.
+          88  Err-No-Valid-Digits              Value -13.
+          88  Err-Redundant-Sign-Conflicting   Value -15.
+          88  Err-Invalid-Character-Found      Value 14.
+          88  Err-Redundant-Sign-Negative      Value 15.
+          88  Err-Overpunch-Converted          Value 16.
+          88  Err-Digits-Truncated             Value 17.
