@@ -0,0 +1,244 @@
+*> $title "NUMGRECON - CONTROL-TOTAL RECONCILIATION REPORT"
+*> $control Rlfile,list,dynamic,bounds,optfeatures=linkaligned
+ Identification Division.
+ Program-Id. Numgrecon.
+ Author.     Michael Anderson.
+ Date-Compiled.
+
+*>************************************************************
+*>
+*>  Sums the Numgout-Scaled-Value column a NUMGBATCH run wrote
+*>  to NUMGOUT, grouped by Numgout-Field-Name (Gross, Discount,
+*>  Tax), and compares each group total against the matching
+*>  total on NUMGTOT - an expected-totals file supplied by the
+*>  upstream system that produced the original input. Any group
+*>  whose actual total does not match its expected total is
+*>  flagged out of balance on the NUMGRPT report, the same day
+*>  the batch runs instead of days later when a downstream total
+*>  fails to tie out.
+*>
+*>  Groups are tracked with a small fixed table rather than a
+*>  SORT, since the set of amount fields on a transaction
+*>  (Gross, Discount, Tax) is known ahead of time - see
+*>  Group-Totals below.
+*>
+*>************************************************************
+
+ Environment Division.
+ Configuration Section.
+ Source-Computer. Hp3000.
+ Object-Computer. Hp3000.
+
+ Input-Output Section.
+ File-Control.
+     Select Numgout-File Assign To "NUMGOUT"
+                          Organization Is Line Sequential
+                          File Status Is Numgout-Status.
+
+     Select Numgtot-File Assign To "NUMGTOT"
+                          Organization Is Line Sequential
+                          File Status Is Numgtot-Status.
+
+     Select Numgrpt-File Assign To "NUMGRPT"
+                          Organization Is Line Sequential
+                          File Status Is Numgrpt-Status.
+
+ Data Division.
+ File Section.
+ FD  Numgout-File.
+ 01  Numgout-Record.
+     02  Numgout-Field-Name        Pic X(10).
+     02  Filler                    Pic X(01).
+     02  Numgout-Numeric-String    Pic X(36).
+     02  Filler                    Pic X(01).
+     02  Numgout-Num36             Pic -(35)9.
+     02  Filler                    Pic X(01).
+     02  Numgout-Decptr            Pic Z(03)9.
+     02  Filler                    Pic X(01).
+     02  Numgout-Scaled-Value      Pic S9(15)V9(04).
+
+ FD  Numgtot-File.
+ 01  Numgtot-Record.
+     02  Numgtot-Group-Name        Pic X(10).
+     02  Filler                    Pic X(01).
+     02  Numgtot-Expected-Total    Pic S9(15)V9(04).
+
+ FD  Numgrpt-File.
+ 01  Numgrpt-Record                Pic X(100).
+
+ Working-Storage Section.
+ 01  Numgout-Status              Pic X(02) Value "00".
+ 01  Numgtot-Status              Pic X(02) Value "00".
+ 01  Numgrpt-Status               Pic X(02) Value "00".
+
+ 01  Numgout-Eof-Sw               Pic X Value "N".
+     88  Numgout-Eof                Value "Y".
+ 01  Numgtot-Eof-Sw               Pic X Value "N".
+     88  Numgtot-Eof                Value "Y".
+
+*>
+*> One entry per known amount field. Group-Name values must match
+*> the Numget-Field-Name values NUMGBATCH writes (Numgetrec.cpy).
+*>
+ 01  Group-Totals.
+     02  Group-Total-Entry Occurs 3 Times.
+         03  Group-Name              Pic X(10).
+         03  Actual-Total            Pic S9(15)V9(04) Comp-3 Value 0.
+         03  Expected-Total          Pic S9(15)V9(04) Comp-3 Value 0.
+         03  Expected-Found-Sw       Pic X Value "N".
+             88  Expected-Found        Value "Y".
+
+ 01  Group-Ix                     Pic 9(04) Comp Value 0.
+
+ 01  Out-Of-Balance-Count         Pic 9(09) Comp Value 0.
+ 01  Total-Variance                Pic S9(15)V9(04) Comp-3 Value 0.
+
+ 01  Actual-Total-Edit            Pic -(11)9.9999.
+ 01  Expected-Total-Edit          Pic -(11)9.9999.
+ 01  Total-Variance-Edit          Pic -(11)9.9999.
+
+ 01  Report-Line                  Pic X(100) Value Spaces.
+
+ Procedure Division.
+*>-----------------------------------------------------------------
+ Begin-0000.
+     Perform Initialization.
+     Perform Accumulate-Actual-Totals Until Numgout-Eof.
+     Perform Load-Expected-Totals Until Numgtot-Eof.
+     Perform Write-Report.
+     Perform Termination.
+     Stop Run.
+
+*>-----------------------------------------------------------------
+ Initialization.
+     Move "GROSS"    To Group-Name(1).
+     Move "DISCOUNT" To Group-Name(2).
+     Move "TAX"      To Group-Name(3).
+
+     Open Input Numgout-File.
+     Open Input Numgtot-File.
+     Open Output Numgrpt-File.
+
+     *> Reconciliation is worthless if any of these three files did
+     *> not actually open - an undetected failure here would let the
+     *> run finish and report a clean reconciliation against data it
+     *> never read. Consistent with Numget36's own Audit-File-Status
+     *> checking, but there is no secondary feature to fall back to
+     *> here, so a bad Open is unrecoverable.
+     If Numgout-Status Not = "00" Or Numgtot-Status Not = "00"
+        Or Numgrpt-Status Not = "00"
+        Display "NUMGRECON - ERROR: Unable To Open Files, "
+                "Numgout-Status=" Numgout-Status
+                " Numgtot-Status=" Numgtot-Status
+                " Numgrpt-Status=" Numgrpt-Status
+        Stop Run
+     End-If.
+
+     Perform Read-Numgout-Record.
+     Perform Read-Numgtot-Record.
+
+*>-----------------------------------------------------------------
+ Accumulate-Actual-Totals.
+     Perform Find-Group Varying Group-Ix From 1 By 1
+        Until Group-Ix > 3 Or Trim(Numgout-Field-Name) = Trim(Group-Name(Group-Ix)).
+
+     If Group-Ix <= 3
+        Add Numgout-Scaled-Value To Actual-Total(Group-Ix)
+     End-If.
+
+     Perform Read-Numgout-Record.
+
+*>-----------------------------------------------------------------
+ Find-Group.
+     *>
+     *> Body intentionally empty - Accumulate-Actual-Totals drives
+     *> this Perform Varying purely to search Group-Name for a
+     *> match, the same inline-search idiom used by Perform Varying
+     *> elsewhere in this system.
+     *>
+     Continue.
+
+*>-----------------------------------------------------------------
+ Load-Expected-Totals.
+     Perform Find-Group Varying Group-Ix From 1 By 1
+        Until Group-Ix > 3 Or Trim(Numgtot-Group-Name) = Trim(Group-Name(Group-Ix)).
+
+     If Group-Ix <= 3
+        Move Numgtot-Expected-Total To Expected-Total(Group-Ix)
+        Set Expected-Found(Group-Ix) To True
+     End-If.
+
+     Perform Read-Numgtot-Record.
+
+*>-----------------------------------------------------------------
+ Write-Report.
+     Move Spaces To Report-Line.
+     String "GROUP      ACTUAL TOTAL       EXPECTED TOTAL     VARIANCE"
+            Delimited By Size Into Report-Line.
+     Write Numgrpt-Record From Report-Line.
+     Perform Check-Numgrpt-Status.
+
+     Perform Write-Group-Line Varying Group-Ix From 1 By 1
+        Until Group-Ix > 3.
+
+*>-----------------------------------------------------------------
+ Write-Group-Line.
+     Move Spaces To Report-Line.
+
+     If Not Expected-Found(Group-Ix)
+        String Group-Name(Group-Ix)          Delimited By Size
+               " NO EXPECTED TOTAL ON NUMGTOT" Delimited By Size
+               Into Report-Line
+     Else
+        Compute Total-Variance = Actual-Total(Group-Ix)
+                                - Expected-Total(Group-Ix)
+        Move Actual-Total(Group-Ix)   To Actual-Total-Edit
+        Move Expected-Total(Group-Ix) To Expected-Total-Edit
+        Move Total-Variance            To Total-Variance-Edit
+        String Group-Name(Group-Ix)    Delimited By Size
+               " "                     Delimited By Size
+               Actual-Total-Edit       Delimited By Size
+               " "                     Delimited By Size
+               Expected-Total-Edit     Delimited By Size
+               " "                     Delimited By Size
+               Total-Variance-Edit     Delimited By Size
+               Into Report-Line
+        If Total-Variance Not = 0
+           Add 1 To Out-Of-Balance-Count
+           String Trim(Report-Line)   Delimited By Size
+                  " *** OUT OF BALANCE ***" Delimited By Size
+                  Into Report-Line
+        End-If
+     End-If.
+
+     Write Numgrpt-Record From Report-Line.
+     Perform Check-Numgrpt-Status.
+
+*>-----------------------------------------------------------------
+ Check-Numgrpt-Status.
+     If Numgrpt-Status Not = "00"
+        Display "NUMGRECON - ERROR: Write To Numgrpt-File Failed, Status "
+                Numgrpt-Status
+        Stop Run
+     End-If.
+
+*>-----------------------------------------------------------------
+ Read-Numgout-Record.
+     Read Numgout-File
+        At End
+           Set Numgout-Eof To True
+     End-Read.
+
+*>-----------------------------------------------------------------
+ Read-Numgtot-Record.
+     Read Numgtot-File
+        At End
+           Set Numgtot-Eof To True
+     End-Read.
+
+*>-----------------------------------------------------------------
+ Termination.
+     Close Numgout-File Numgtot-File Numgrpt-File.
+     Display "NUMGRECON - Groups Out Of Balance: " Out-Of-Balance-Count.
+
+ End Program Numgrecon.
